@@ -1,13 +1,14 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MVP14INTEGRATION.
 
-      * MVP14 Integration: READ -> WRITE passthrough
+      * MVP14 Integration: READ -> transform/filter -> WRITE
       * Minimal COBOL sample for end-to-end I/O verification.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT IN-FILE  ASSIGN TO DYNAMIC WS-IN-PATH
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS   IS WS-IN-FS.
            SELECT OUT-FILE ASSIGN TO DYNAMIC WS-OUT-PATH
                ORGANIZATION IS LINE SEQUENTIAL.
 
@@ -21,30 +22,92 @@
 
        WORKING-STORAGE SECTION.
        01  WS-IN-PATH             PIC X(260).
+       01  WS-IN-FS               PIC XX.
        01  WS-OUT-PATH            PIC X(260).
        01  WS-EOF                 PIC X VALUE "N".
            88 EOF                 VALUE "Y".
            88 NOT-EOF             VALUE "N".
 
+       *> Optional record transform, applied between READ and WRITE.
+       01  WS-TRANSFORM           PIC X(5) VALUE SPACES.
+
+       *> Optional selective filter: only records whose key column
+       *> range matches WS-FILTER-VAL are copied. Blank WS-FILTER-VAL
+       *> means no filtering (copy every record, as before).
+       01  WS-FILTER-COL          PIC 9(4) VALUE 1.
+       01  WS-FILTER-LEN          PIC 9(4) VALUE 1.
+       01  WS-FILTER-VAL          PIC X(20) VALUE SPACES.
+       01  WS-FIELD-VAL           PIC X(20).
+
+       01  WS-READ-COUNT          PIC 9(6) VALUE 0.
+       01  WS-WRITE-COUNT         PIC 9(6) VALUE 0.
+
        PROCEDURE DIVISION.
            MOVE "mvp14-in.txt"  TO WS-IN-PATH.
            MOVE "mvp14-out.txt" TO WS-OUT-PATH.
            ACCEPT WS-IN-PATH  FROM ENVIRONMENT "MVP14_INPUT".
            ACCEPT WS-OUT-PATH FROM ENVIRONMENT "MVP14_OUTPUT".
 
-           OPEN INPUT  IN-FILE.
-           OPEN OUTPUT OUT-FILE.
-
-           PERFORM UNTIL EOF
-               READ IN-FILE
-                   AT END
-                       SET EOF TO TRUE
-                   NOT AT END
-                       MOVE IN-REC TO OUT-REC
-                       WRITE OUT-REC
-               END-READ
-           END-PERFORM.
-
-           CLOSE IN-FILE.
-           CLOSE OUT-FILE.
+           ACCEPT WS-TRANSFORM FROM ENVIRONMENT "MVP14_TRANSFORM".
+
+           ACCEPT WS-FILTER-COL FROM ENVIRONMENT "MVP14_FILTER_COL".
+           IF WS-FILTER-COL = 0
+               MOVE 1 TO WS-FILTER-COL
+           END-IF.
+           ACCEPT WS-FILTER-LEN FROM ENVIRONMENT "MVP14_FILTER_LEN".
+           IF WS-FILTER-LEN = 0
+               MOVE 1 TO WS-FILTER-LEN
+           END-IF.
+           ACCEPT WS-FILTER-VAL FROM ENVIRONMENT "MVP14_FILTER_VAL".
+
+           OPEN INPUT IN-FILE.
+           IF WS-IN-FS NOT = "00"
+               DISPLAY "ERROR|REASON=INPUT-FILE-NOT-FOUND|PATH="
+                       WS-IN-PATH "|STATUS=" WS-IN-FS
+           ELSE
+               OPEN OUTPUT OUT-FILE
+               PERFORM UNTIL EOF
+                   READ IN-FILE
+                       AT END
+                           SET EOF TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-READ-COUNT
+                           PERFORM PARA-PROCESS-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE IN-FILE
+               CLOSE OUT-FILE
+
+               DISPLAY "COUNTS|READ=" WS-READ-COUNT
+                       "|WRITE=" WS-WRITE-COUNT
+               IF WS-FILTER-VAL = SPACES
+                   AND WS-READ-COUNT NOT = WS-WRITE-COUNT
+                   DISPLAY "MISMATCH|READ-WRITE-COUNTS-DIFFER"
+               END-IF
+           END-IF.
+
            GOBACK.
+
+       PARA-PROCESS-RECORD.
+           MOVE IN-REC TO OUT-REC
+
+           IF WS-TRANSFORM = "UPPER"
+               INSPECT OUT-REC CONVERTING
+                   "abcdefghijklmnopqrstuvwxyz"
+                   TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+           END-IF
+
+           IF WS-FILTER-VAL = SPACES
+               ADD 1 TO WS-WRITE-COUNT
+               WRITE OUT-REC
+           ELSE
+               MOVE SPACES TO WS-FIELD-VAL
+               MOVE IN-REC(WS-FILTER-COL:WS-FILTER-LEN)
+                   TO WS-FIELD-VAL
+               IF WS-FIELD-VAL = WS-FILTER-VAL
+                   ADD 1 TO WS-WRITE-COUNT
+                   WRITE OUT-REC
+               END-IF
+           END-IF.
+
+           EXIT.
