@@ -1,16 +1,79 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MVP06PROGRAM.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IN-FILE ASSIGN TO DYNAMIC WS-IN-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OUT-FILE ASSIGN TO DYNAMIC WS-OUT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  IN-FILE.
+       01  IN-REC                PIC X(40).
+
+       FD  OUT-FILE.
+       01  OUT-REC               PIC X(80).
+
        WORKING-STORAGE SECTION.
+       01  WS-IN-PATH           PIC X(260).
+       01  WS-OUT-PATH          PIC X(260).
        01  WS-LINE              PIC X(40).
        01  WS-MODE              PIC 9(2).
        01  WS-VAL               PIC 9(4).
        01  WS-RANGE             PIC X(10).
        01  WS-CASE              PIC X(10).
+       01  WS-TIER              PIC X(10).
+       01  WS-RESULT-CLASS      PIC X(10).
+       01  WS-EOF               PIC X VALUE "N".
+           88 EOF                VALUE "Y".
+           88 NOT-EOF            VALUE "N".
+
+       *> MODE 3 loyalty tier thresholds.
+       01  WS-SILVER-MIN        PIC 9(4) VALUE 100.
+       01  WS-GOLD-MIN          PIC 9(4) VALUE 500.
+
+       *> MODE 2 VIP cutoff, set from the pricing committee's current
+       *> figure at start of run instead of a compiled-in literal.
+       01  WS-VIP-MIN           PIC 9(4) VALUE 200.
 
        PROCEDURE DIVISION.
-           ACCEPT WS-LINE
+           ACCEPT WS-VIP-MIN FROM ENVIRONMENT "MVP06_VIP_MIN".
+           IF WS-VIP-MIN = 0
+               MOVE 200 TO WS-VIP-MIN
+           END-IF.
+
+           MOVE "mvp06-input.txt" TO WS-IN-PATH.
+           ACCEPT WS-IN-PATH FROM ENVIRONMENT "MVP06_INPUT".
+           IF WS-IN-PATH = SPACES
+               MOVE "mvp06-input.txt" TO WS-IN-PATH
+           END-IF.
+
+           MOVE "mvp06-output.txt" TO WS-OUT-PATH.
+           ACCEPT WS-OUT-PATH FROM ENVIRONMENT "MVP06_OUTPUT".
+           IF WS-OUT-PATH = SPACES
+               MOVE "mvp06-output.txt" TO WS-OUT-PATH
+           END-IF.
+
+           OPEN INPUT  IN-FILE.
+           OPEN OUTPUT OUT-FILE.
+           PERFORM UNTIL EOF
+               READ IN-FILE
+                   AT END
+                       SET EOF TO TRUE
+                   NOT AT END
+                       MOVE IN-REC TO WS-LINE
+                       PERFORM PARA-CLASSIFY-LINE
+               END-READ
+           END-PERFORM.
+           CLOSE IN-FILE.
+           CLOSE OUT-FILE.
+
+           GOBACK.
+
+       PARA-CLASSIFY-LINE.
            MOVE FUNCTION NUMVAL(WS-LINE(1:1)) TO WS-MODE
            MOVE FUNCTION NUMVAL(WS-LINE(3:38)) TO WS-VAL
 
@@ -24,17 +87,45 @@
                        WHEN OTHER
                            MOVE "OTHER" TO WS-RANGE
                    END-EVALUATE
-                   DISPLAY "MODE=" WS-MODE "|VAL=" WS-VAL "|RANGE=" WS-RANGE
+                   MOVE WS-RANGE TO WS-RESULT-CLASS
+                   DISPLAY "MODE=" WS-MODE "|VAL=" WS-VAL
+                           "|RANGE=" WS-RANGE
+               WHEN 3
+                   IF WS-VAL >= WS-GOLD-MIN
+                       MOVE "GOLD" TO WS-TIER
+                   ELSE
+                       IF WS-VAL >= WS-SILVER-MIN
+                           MOVE "SILVER" TO WS-TIER
+                       ELSE
+                           MOVE "BRONZE" TO WS-TIER
+                       END-IF
+                   END-IF
+                   MOVE WS-TIER TO WS-RESULT-CLASS
+                   DISPLAY "MODE=" WS-MODE "|VAL=" WS-VAL
+                           "|TIER=" WS-TIER
                WHEN OTHER
                    EVALUATE TRUE ALSO TRUE
-                       WHEN (WS-MODE = 2) ALSO (WS-VAL >= 200)
+                       WHEN (WS-MODE = 2) ALSO (WS-VAL >= WS-VIP-MIN)
                            MOVE "VIP" TO WS-CASE
-                       WHEN (WS-MODE = 2) ALSO (WS-VAL < 200)
+                       WHEN (WS-MODE = 2) ALSO (WS-VAL < WS-VIP-MIN)
                            MOVE "NORMAL" TO WS-CASE
                        WHEN OTHER
                            MOVE "N/A" TO WS-CASE
                    END-EVALUATE
-                   DISPLAY "MODE=" WS-MODE "|VAL=" WS-VAL "|CASE=" WS-CASE
+                   MOVE WS-CASE TO WS-RESULT-CLASS
+                   DISPLAY "MODE=" WS-MODE "|VAL=" WS-VAL
+                           "|CASE=" WS-CASE
            END-EVALUATE
 
-           GOBACK.
+           MOVE SPACES TO OUT-REC
+           STRING "MODE="        DELIMITED BY SIZE
+                  WS-MODE        DELIMITED BY SIZE
+                  "|VAL="        DELIMITED BY SIZE
+                  WS-VAL         DELIMITED BY SIZE
+                  "|CLASS="      DELIMITED BY SIZE
+                  WS-RESULT-CLASS DELIMITED BY SIZE
+                  INTO OUT-REC
+           END-STRING
+           WRITE OUT-REC.
+
+           EXIT.
