@@ -1,37 +1,160 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MVP03PROGRAM.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IN-FILE ASSIGN TO DYNAMIC WS-IN-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OUT-FILE ASSIGN TO DYNAMIC WS-OUT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJ-FILE ASSIGN TO DYNAMIC WS-REJ-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  IN-FILE.
+       01  IN-REC                PIC X(80).
+
+       FD  OUT-FILE.
+       01  OUT-REC               PIC X(80).
+
+       FD  REJ-FILE.
+       01  REJ-REC               PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01  WS-IN                PIC X(15).
-       01  WS-A                 PIC X(10).
-       01  WS-B                 PIC X(10).
-       01  WS-C                 PIC X(10).
-       01  WS-PTR               PIC 9(4) VALUE 1.
-       01  WS-DELIM-COUNT       PIC 9(4) VALUE 0.
-       01  WS-LEN-A             PIC 9(4) VALUE 0.
-       01  WS-LEN-B             PIC 9(4) VALUE 0.
-       01  WS-LEN-C             PIC 9(4) VALUE 0.
+       01  WS-IN-PATH            PIC X(260).
+       01  WS-OUT-PATH           PIC X(260).
+       01  WS-REJ-PATH           PIC X(260).
+       01  WS-IN                 PIC X(80).
+       01  WS-PTR                PIC 9(4) VALUE 1.
+       01  WS-DELIM-COUNT        PIC 9(4) VALUE 0.
+       01  WS-MIN-LEN            PIC 9(4) VALUE 1.
+       *> Sized to the structural maximum for an 80-byte line: the
+       *> shortest possible token/delimiter pairing is a 1-byte token
+       *> plus a 1-byte space, so as many as 40 tokens can appear.
+       01  WS-TOKEN-MAX          PIC 9(2) VALUE 40.
+       01  WS-TOKEN-IDX          PIC 9(2) VALUE 0.
+       01  WS-TOKEN-COUNT        PIC 9(2) VALUE 0.
+       01  WS-TOKEN-TAB.
+           05 WS-TOKEN-ENTRY OCCURS 40 TIMES.
+               10 WS-TOKEN       PIC X(20).
+               10 WS-TOKEN-LEN   PIC 9(4).
+       01  WS-EOF                PIC X VALUE "N".
+           88 EOF                VALUE "Y".
+           88 NOT-EOF            VALUE "N".
 
        PROCEDURE DIVISION.
-           MOVE "AAA   BBB  CCCC" TO WS-IN
-
-           UNSTRING WS-IN
-               DELIMITED BY ALL SPACE
-               INTO WS-A COUNT IN WS-LEN-A
-                    WS-B COUNT IN WS-LEN-B
-                    WS-C COUNT IN WS-LEN-C
-               WITH POINTER WS-PTR
-               TALLYING IN WS-DELIM-COUNT
-           END-UNSTRING
-
-           DISPLAY "A=" WS-A
-                   "|LA=" WS-LEN-A
-                   "|B=" WS-B
-                   "|LB=" WS-LEN-B
-                   "|C=" WS-C
-                   "|LC=" WS-LEN-C
-                   "|PTR=" WS-PTR
-                   "|DC=" WS-DELIM-COUNT
+           MOVE "mvp03-input.txt" TO WS-IN-PATH.
+           ACCEPT WS-IN-PATH FROM ENVIRONMENT "MVP03_INPUT".
+           IF WS-IN-PATH = SPACES
+               MOVE "mvp03-input.txt" TO WS-IN-PATH
+           END-IF.
+
+           MOVE "mvp03-output.txt" TO WS-OUT-PATH.
+           ACCEPT WS-OUT-PATH FROM ENVIRONMENT "MVP03_OUTPUT".
+           IF WS-OUT-PATH = SPACES
+               MOVE "mvp03-output.txt" TO WS-OUT-PATH
+           END-IF.
+
+           MOVE "mvp03-reject.txt" TO WS-REJ-PATH.
+           ACCEPT WS-REJ-PATH FROM ENVIRONMENT "MVP03_REJECT".
+           IF WS-REJ-PATH = SPACES
+               MOVE "mvp03-reject.txt" TO WS-REJ-PATH
+           END-IF.
+
+           *> Minimum acceptable token length; a shorter (or empty)
+           *> token is treated as a data-quality exception.
+           ACCEPT WS-MIN-LEN FROM ENVIRONMENT "MVP03_MINLEN".
+           IF WS-MIN-LEN = 0
+               MOVE 1 TO WS-MIN-LEN
+           END-IF.
+
+           OPEN INPUT  IN-FILE.
+           OPEN OUTPUT OUT-FILE.
+           OPEN OUTPUT REJ-FILE.
+
+           PERFORM UNTIL EOF
+               READ IN-FILE
+                   AT END
+                       SET EOF TO TRUE
+                   NOT AT END
+                       MOVE IN-REC TO WS-IN
+                       PERFORM PARA-PARSE-LINE
+               END-READ
+           END-PERFORM.
+
+           CLOSE IN-FILE.
+           CLOSE OUT-FILE.
+           CLOSE REJ-FILE.
 
            GOBACK.
+
+       PARA-PARSE-LINE.
+           MOVE 1 TO WS-PTR
+           MOVE 0 TO WS-DELIM-COUNT
+           MOVE 0 TO WS-TOKEN-IDX
+
+           *> Loop the UNSTRING one token at a time so a name with any
+           *> number of parts (not just three) is captured, up to
+           *> WS-TOKEN-MAX tokens or the end of WS-IN, whichever first.
+           PERFORM VARYING WS-TOKEN-IDX FROM 1 BY 1
+                   UNTIL WS-TOKEN-IDX > WS-TOKEN-MAX
+                      OR WS-PTR > LENGTH OF WS-IN
+               UNSTRING WS-IN
+                   DELIMITED BY ALL SPACE
+                   INTO WS-TOKEN(WS-TOKEN-IDX)
+                        COUNT IN WS-TOKEN-LEN(WS-TOKEN-IDX)
+                   WITH POINTER WS-PTR
+                   TALLYING IN WS-DELIM-COUNT
+               END-UNSTRING
+           END-PERFORM
+           COMPUTE WS-TOKEN-COUNT = WS-TOKEN-IDX - 1
+
+           PERFORM VARYING WS-TOKEN-IDX FROM 1 BY 1
+                   UNTIL WS-TOKEN-IDX > WS-TOKEN-COUNT
+               IF WS-TOKEN-LEN(WS-TOKEN-IDX) > 0
+                   DISPLAY "TOKEN=" WS-TOKEN-IDX
+                           "|VAL=" WS-TOKEN(WS-TOKEN-IDX)
+                           "|LEN=" WS-TOKEN-LEN(WS-TOKEN-IDX)
+                   MOVE SPACES TO OUT-REC
+                   STRING "TOKEN="       DELIMITED BY SIZE
+                          WS-TOKEN-IDX   DELIMITED BY SIZE
+                          "|VAL="        DELIMITED BY SIZE
+                          WS-TOKEN(WS-TOKEN-IDX) DELIMITED BY SIZE
+                          "|LEN="        DELIMITED BY SIZE
+                          WS-TOKEN-LEN(WS-TOKEN-IDX) DELIMITED BY SIZE
+                          INTO OUT-REC
+                   END-STRING
+                   WRITE OUT-REC
+               END-IF
+
+               IF WS-TOKEN-LEN(WS-TOKEN-IDX) < WS-MIN-LEN
+                   DISPLAY "EXCEPTION|TOKEN=" WS-TOKEN-IDX
+                           "|LEN=" WS-TOKEN-LEN(WS-TOKEN-IDX)
+                           "|MINLEN=" WS-MIN-LEN
+                   MOVE SPACES TO REJ-REC
+                   STRING "EXCEPTION|TOKEN="  DELIMITED BY SIZE
+                          WS-TOKEN-IDX        DELIMITED BY SIZE
+                          "|LEN="             DELIMITED BY SIZE
+                          WS-TOKEN-LEN(WS-TOKEN-IDX) DELIMITED BY SIZE
+                          "|MINLEN="          DELIMITED BY SIZE
+                          WS-MIN-LEN          DELIMITED BY SIZE
+                          INTO REJ-REC
+                   END-STRING
+                   WRITE REJ-REC
+               END-IF
+           END-PERFORM
+
+           DISPLAY "PTR=" WS-PTR "|DC=" WS-DELIM-COUNT
+
+           MOVE SPACES TO OUT-REC
+           STRING "PTR="          DELIMITED BY SIZE
+                  WS-PTR          DELIMITED BY SIZE
+                  "|DC="          DELIMITED BY SIZE
+                  WS-DELIM-COUNT  DELIMITED BY SIZE
+                  INTO OUT-REC
+           END-STRING
+           WRITE OUT-REC.
+
+           EXIT.
