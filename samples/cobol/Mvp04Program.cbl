@@ -1,24 +1,149 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MVP04PROGRAM.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO DYNAMIC WS-PARM-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS   IS WS-PARM-FS.
+           SELECT IN-FILE ASSIGN TO DYNAMIC WS-IN-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUD-FILE ASSIGN TO DYNAMIC WS-AUD-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE.
+       01  PARM-REC.
+           05 PARM-TALLY-CHAR   PIC X(1).
+           05 PARM-STRIP-CHAR   PIC X(1).
+           05 PARM-STRIP-TO     PIC X(1).
+           05 PARM-PAT-FROM     PIC X(2).
+           05 PARM-PAT-TO       PIC X(2).
+
+       FD  IN-FILE.
+       01  IN-REC                PIC X(40).
+
+       FD  AUD-FILE.
+       01  AUD-REC               PIC X(140).
+
        WORKING-STORAGE SECTION.
+       01  WS-PARM-PATH         PIC X(260).
+       01  WS-PARM-FS           PIC XX.
+       01  WS-IN-PATH           PIC X(260).
+       01  WS-AUD-PATH          PIC X(260).
        01  WS-TEXT              PIC X(40).
+       01  WS-BEFORE            PIC X(40).
+       01  WS-BRANCH            PIC X(8).
+       01  WS-REC-NO            PIC 9(4) VALUE 0.
        01  WS-COUNT             PIC 9(4) VALUE 0.
+       01  WS-BATCH-COUNT       PIC 9(6) VALUE 0.
+       01  WS-EOF               PIC X VALUE "N".
+           88 EOF                VALUE "Y".
+           88 NOT-EOF            VALUE "N".
+
+       *> Cleansing rule values, loaded from the parameter file at
+       *> start of run so operations can retune them without a
+       *> recompile. Defaulted here in case the file is absent.
+       01  WS-TALLY-CHAR        PIC X(1) VALUE "A".
+       01  WS-STRIP-CHAR        PIC X(1) VALUE "0".
+       01  WS-STRIP-TO          PIC X(1) VALUE "X".
+       01  WS-PAT-FROM          PIC X(2) VALUE "AB".
+       01  WS-PAT-TO            PIC X(2) VALUE "YZ".
 
        PROCEDURE DIVISION.
-           *> Read one input line into WS-TEXT.
-           ACCEPT WS-TEXT
+           MOVE "mvp04-params.txt" TO WS-PARM-PATH.
+           ACCEPT WS-PARM-PATH FROM ENVIRONMENT "MVP04_PARAMS".
+           IF WS-PARM-PATH = SPACES
+               MOVE "mvp04-params.txt" TO WS-PARM-PATH
+           END-IF.
+
+           MOVE "mvp04-input.txt" TO WS-IN-PATH.
+           ACCEPT WS-IN-PATH FROM ENVIRONMENT "MVP04_INPUT".
+           IF WS-IN-PATH = SPACES
+               MOVE "mvp04-input.txt" TO WS-IN-PATH
+           END-IF.
+
+           MOVE "mvp04-audit.txt" TO WS-AUD-PATH.
+           ACCEPT WS-AUD-PATH FROM ENVIRONMENT "MVP04_AUDIT".
+           IF WS-AUD-PATH = SPACES
+               MOVE "mvp04-audit.txt" TO WS-AUD-PATH
+           END-IF.
+
+           PERFORM PARA-LOAD-RULES
+
+           OPEN INPUT  IN-FILE.
+           OPEN OUTPUT AUD-FILE.
+           PERFORM UNTIL EOF
+               READ IN-FILE
+                   AT END
+                       SET EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-REC-NO
+                       MOVE IN-REC TO WS-TEXT
+                       PERFORM PARA-CLEANSE-RECORD
+               END-READ
+           END-PERFORM.
+           CLOSE IN-FILE.
+           CLOSE AUD-FILE.
 
-           *> If the input line starts with A, run TALLYING case.
-           *> Otherwise run REPLACING case.
-           IF WS-TEXT(1:1) = "A"
-               INSPECT WS-TEXT TALLYING WS-COUNT FOR ALL "A"
+           DISPLAY "BATCH-COUNT=" WS-BATCH-COUNT.
+
+           GOBACK.
+
+       PARA-CLEANSE-RECORD.
+           MOVE 0 TO WS-COUNT
+           MOVE WS-TEXT TO WS-BEFORE
+
+           *> If the input line starts with the configured tally
+           *> character, run the TALLYING case. Otherwise run the
+           *> REPLACING case.
+           IF WS-TEXT(1:1) = WS-TALLY-CHAR
+               MOVE "TALLYING" TO WS-BRANCH
+               INSPECT WS-TEXT TALLYING WS-COUNT FOR ALL WS-TALLY-CHAR
+               ADD WS-COUNT TO WS-BATCH-COUNT
                DISPLAY "TEXT=" WS-TEXT "|COUNT=" WS-COUNT
            ELSE
-               INSPECT WS-TEXT REPLACING LEADING "0" BY "X"
-               INSPECT WS-TEXT REPLACING FIRST "AB" BY "YZ"
+               MOVE "REPLACE" TO WS-BRANCH
+               INSPECT WS-TEXT REPLACING LEADING WS-STRIP-CHAR
+                   BY WS-STRIP-TO
+               INSPECT WS-TEXT REPLACING TRAILING WS-STRIP-CHAR
+                   BY WS-STRIP-TO
+               INSPECT WS-TEXT REPLACING FIRST WS-PAT-FROM
+                   BY WS-PAT-TO
                DISPLAY "TEXT=" WS-TEXT
            END-IF
 
-           GOBACK.
+           MOVE SPACES TO AUD-REC
+           STRING "KEY="       DELIMITED BY SIZE
+                  WS-REC-NO    DELIMITED BY SIZE
+                  "|BRANCH="   DELIMITED BY SIZE
+                  WS-BRANCH    DELIMITED BY SIZE
+                  "|BEFORE="   DELIMITED BY SIZE
+                  WS-BEFORE    DELIMITED BY SIZE
+                  "|AFTER="    DELIMITED BY SIZE
+                  WS-TEXT      DELIMITED BY SIZE
+                  INTO AUD-REC
+           END-STRING
+           WRITE AUD-REC.
+
+           EXIT.
+
+       PARA-LOAD-RULES.
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-FS = "00"
+               READ PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARM-TALLY-CHAR TO WS-TALLY-CHAR
+                       MOVE PARM-STRIP-CHAR TO WS-STRIP-CHAR
+                       MOVE PARM-STRIP-TO   TO WS-STRIP-TO
+                       MOVE PARM-PAT-FROM   TO WS-PAT-FROM
+                       MOVE PARM-PAT-TO     TO WS-PAT-TO
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+
+           EXIT.
