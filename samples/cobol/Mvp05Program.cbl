@@ -1,18 +1,95 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MVP05PROGRAM.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IN-FILE ASSIGN TO DYNAMIC WS-IN-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OUT-FILE ASSIGN TO DYNAMIC WS-OUT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  IN-FILE.
+       01  IN-REC                PIC X(40).
+
+       FD  OUT-FILE.
+       01  OUT-REC               PIC X(40).
+
        WORKING-STORAGE SECTION.
+       01  WS-IN-PATH           PIC X(260).
+       01  WS-OUT-PATH          PIC X(260).
        01  WS-TEXT              PIC X(40).
+       01  WS-CASE              PIC 9 VALUE 1.
+       01  WS-EOF               PIC X VALUE "N".
+           88 EOF                VALUE "Y".
+           88 NOT-EOF            VALUE "N".
+
+       *> Conversion tables cover plain A-Z/a-z plus the accented
+       *> characters the vendor feed carries, so case-normalized
+       *> comparisons downstream also work for accented values.
+       01  WS-CONV-UPPER.
+           05 FILLER            PIC X(26) VALUE
+              "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+           05 FILLER            PIC X(24) VALUE
+              "ÀÁÂÃÄÅÈÉÊËÌÍ".
+           05 FILLER            PIC X(26) VALUE
+              "ÎÏÒÓÔÕÖÙÚÛÜÑÇ".
+       01  WS-CONV-LOWER.
+           05 FILLER            PIC X(26) VALUE
+              "abcdefghijklmnopqrstuvwxyz".
+           05 FILLER            PIC X(24) VALUE
+              "àáâãäåèéêëìí".
+           05 FILLER            PIC X(26) VALUE
+              "îïòóôõöùúûüñç".
 
        PROCEDURE DIVISION.
-           *> Read one input line into WS-TEXT.
-           ACCEPT WS-TEXT
+           *> WS-CASE = 1 (default): upper to lower.
+           *> WS-CASE = 2          : lower to upper.
+           ACCEPT WS-CASE FROM ENVIRONMENT "MVP05_CASE".
+           IF WS-CASE NOT = 2
+               MOVE 1 TO WS-CASE
+           END-IF.
 
-           INSPECT WS-TEXT
-               CONVERTING "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
-                          TO "abcdefghijklmnopqrstuvwxyz"
+           MOVE "mvp05-input.txt" TO WS-IN-PATH.
+           ACCEPT WS-IN-PATH FROM ENVIRONMENT "MVP05_INPUT".
+           IF WS-IN-PATH = SPACES
+               MOVE "mvp05-input.txt" TO WS-IN-PATH
+           END-IF.
 
-           DISPLAY "TEXT=" WS-TEXT
+           MOVE "mvp05-output.txt" TO WS-OUT-PATH.
+           ACCEPT WS-OUT-PATH FROM ENVIRONMENT "MVP05_OUTPUT".
+           IF WS-OUT-PATH = SPACES
+               MOVE "mvp05-output.txt" TO WS-OUT-PATH
+           END-IF.
+
+           OPEN INPUT  IN-FILE.
+           OPEN OUTPUT OUT-FILE.
+           PERFORM UNTIL EOF
+               READ IN-FILE
+                   AT END
+                       SET EOF TO TRUE
+                   NOT AT END
+                       MOVE IN-REC TO WS-TEXT
+                       PERFORM PARA-CONVERT-RECORD
+               END-READ
+           END-PERFORM.
+           CLOSE IN-FILE.
+           CLOSE OUT-FILE.
 
            GOBACK.
+
+       PARA-CONVERT-RECORD.
+           IF WS-CASE = 1
+               INSPECT WS-TEXT CONVERTING WS-CONV-UPPER TO WS-CONV-LOWER
+           ELSE
+               INSPECT WS-TEXT CONVERTING WS-CONV-LOWER TO WS-CONV-UPPER
+           END-IF
+
+           DISPLAY "TEXT=" WS-TEXT
+
+           MOVE WS-TEXT TO OUT-REC
+           WRITE OUT-REC.
+
+           EXIT.
