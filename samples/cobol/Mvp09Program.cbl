@@ -1,22 +1,97 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MVP09PROGRAM.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CKPT-FILE ASSIGN TO DYNAMIC WS-CKPT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS   IS WS-CKPT-FS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CKPT-FILE.
+       01  CKPT-REC              PIC X(1).
+
        WORKING-STORAGE SECTION.
+       01  WS-CKPT-PATH         PIC X(260).
+       01  WS-CKPT-FS           PIC XX.
        01  WS-FLAG              PIC 9 VALUE 0.
-       01  WS-OUT               PIC X(3) VALUE SPACES.
+
+       *> Independent skip flags for PARA-A/B/C/D, the way WS-FLAG
+       *> already gates PARA-MARK, so a restart can re-run just the
+       *> missing step(s) instead of the whole chain.
+       01  WS-SKIP-A            PIC 9 VALUE 0.
+       01  WS-SKIP-B            PIC 9 VALUE 0.
+       01  WS-SKIP-C            PIC 9 VALUE 0.
+       01  WS-SKIP-D            PIC 9 VALUE 0.
+
+       *> Steps already completed per the checkpoint file, loaded at
+       *> start of run.
+       01  WS-DONE-A            PIC 9 VALUE 0.
+       01  WS-DONE-B            PIC 9 VALUE 0.
+       01  WS-DONE-C            PIC 9 VALUE 0.
+       01  WS-DONE-D            PIC 9 VALUE 0.
+
+       01  WS-OUT               PIC X(4) VALUE SPACES.
        01  WS-MARK              PIC X(1) VALUE SPACE.
+       01  WS-EOF               PIC X VALUE "N".
+           88 EOF                VALUE "Y".
+           88 NOT-EOF            VALUE "N".
+
+       *> Run timestamp, captured at start so a given MARK=/SEQ=
+       *> result can be correlated with the batch window it ran in.
+       01  WS-RUN-DATE          PIC 9(8).
+       01  WS-RUN-TIME          PIC 9(8).
 
        PROCEDURE DIVISION.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+
+           MOVE "mvp09-checkpoint.txt" TO WS-CKPT-PATH.
+           ACCEPT WS-CKPT-PATH FROM ENVIRONMENT "MVP09_CHECKPOINT".
+           IF WS-CKPT-PATH = SPACES
+               MOVE "mvp09-checkpoint.txt" TO WS-CKPT-PATH
+           END-IF.
+
+           PERFORM PARA-LOAD-CHECKPOINT
+
            ACCEPT WS-FLAG
+           ACCEPT WS-SKIP-A
+           ACCEPT WS-SKIP-B
+           ACCEPT WS-SKIP-C
+           ACCEPT WS-SKIP-D
 
            IF WS-FLAG = 1
                PERFORM PARA-MARK
            END-IF
 
-           PERFORM PARA-A THRU PARA-C-EXIT
+           IF WS-SKIP-A NOT = 1 AND WS-DONE-A NOT = 1
+               PERFORM PARA-A
+           END-IF
+           IF WS-SKIP-B NOT = 1 AND WS-DONE-B NOT = 1
+               PERFORM PARA-B
+           END-IF
+           IF WS-SKIP-C NOT = 1 AND WS-DONE-C NOT = 1
+               PERFORM PARA-C
+           END-IF
+           IF WS-SKIP-D NOT = 1 AND WS-DONE-D NOT = 1
+               PERFORM PARA-D
+           END-IF
+
+           *> All four steps are accounted for (either already marked
+           *> done on a prior run, or just performed above) once no
+           *> step is left both un-skipped-before and un-run-now, so
+           *> the checkpoint can be cleared for the next fresh run.
+           IF (WS-DONE-A = 1 OR WS-SKIP-A NOT = 1)
+               AND (WS-DONE-B = 1 OR WS-SKIP-B NOT = 1)
+               AND (WS-DONE-C = 1 OR WS-SKIP-C NOT = 1)
+               AND (WS-DONE-D = 1 OR WS-SKIP-D NOT = 1)
+               PERFORM PARA-CLEAR-CHECKPOINT
+           END-IF
 
            DISPLAY "MARK=" WS-MARK "|SEQ=" WS-OUT
+                   "|RUNDATE=" WS-RUN-DATE "|RUNTIME=" WS-RUN-TIME
 
            GOBACK.
 
@@ -26,15 +101,91 @@
 
        PARA-A.
            MOVE "A" TO WS-OUT(1:1).
+           PERFORM PARA-CHECKPOINT-A.
            EXIT.
 
        PARA-B.
            MOVE "B" TO WS-OUT(2:1).
+           PERFORM PARA-CHECKPOINT-B.
            EXIT.
 
        PARA-C.
            MOVE "C" TO WS-OUT(3:1).
+           PERFORM PARA-CHECKPOINT-C.
+           EXIT.
+
+       PARA-D.
+           MOVE "D" TO WS-OUT(4:1).
+           PERFORM PARA-CHECKPOINT-D.
            EXIT.
 
-       PARA-C-EXIT.
+       PARA-CHECKPOINT-A.
+           OPEN EXTEND CKPT-FILE
+           IF WS-CKPT-FS NOT = "00"
+               OPEN OUTPUT CKPT-FILE
+           END-IF
+           MOVE "A" TO CKPT-REC
+           WRITE CKPT-REC
+           CLOSE CKPT-FILE.
+           EXIT.
+
+       PARA-CHECKPOINT-B.
+           OPEN EXTEND CKPT-FILE
+           IF WS-CKPT-FS NOT = "00"
+               OPEN OUTPUT CKPT-FILE
+           END-IF
+           MOVE "B" TO CKPT-REC
+           WRITE CKPT-REC
+           CLOSE CKPT-FILE.
+           EXIT.
+
+       PARA-CHECKPOINT-C.
+           OPEN EXTEND CKPT-FILE
+           IF WS-CKPT-FS NOT = "00"
+               OPEN OUTPUT CKPT-FILE
+           END-IF
+           MOVE "C" TO CKPT-REC
+           WRITE CKPT-REC
+           CLOSE CKPT-FILE.
+           EXIT.
+
+       PARA-CHECKPOINT-D.
+           OPEN EXTEND CKPT-FILE
+           IF WS-CKPT-FS NOT = "00"
+               OPEN OUTPUT CKPT-FILE
+           END-IF
+           MOVE "D" TO CKPT-REC
+           WRITE CKPT-REC
+           CLOSE CKPT-FILE.
+           EXIT.
+
+       PARA-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CKPT-FILE
+           CLOSE CKPT-FILE.
+
+           EXIT.
+
+       PARA-LOAD-CHECKPOINT.
+           OPEN INPUT CKPT-FILE
+           IF WS-CKPT-FS = "00"
+               PERFORM UNTIL EOF
+                   READ CKPT-FILE
+                       AT END
+                           SET EOF TO TRUE
+                       NOT AT END
+                           EVALUATE CKPT-REC
+                               WHEN "A"
+                                   MOVE 1 TO WS-DONE-A
+                               WHEN "B"
+                                   MOVE 1 TO WS-DONE-B
+                               WHEN "C"
+                                   MOVE 1 TO WS-DONE-C
+                               WHEN "D"
+                                   MOVE 1 TO WS-DONE-D
+                           END-EVALUATE
+                   END-READ
+               END-PERFORM
+               CLOSE CKPT-FILE
+           END-IF.
+
            EXIT.
