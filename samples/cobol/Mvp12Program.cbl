@@ -5,7 +5,8 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT IN-FILE ASSIGN TO DYNAMIC WS-IN-PATH
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS   IS WS-IN-FS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -14,29 +15,217 @@
 
        WORKING-STORAGE SECTION.
        01  WS-IN-PATH            PIC X(260).
+       01  WS-IN-FS              PIC XX.
        01  WS-LINE-NO            PIC 9(4) VALUE 0.
        01  WS-EOF                PIC X VALUE "N".
            88 EOF                VALUE "Y".
            88 NOT-EOF            VALUE "N".
 
+       *> Today's date, used to build a dated default input filename
+       *> instead of falling back to a fixed test-fixture name.
+       01  WS-RUN-DATE           PIC 9(8).
+
+       *> Minimum acceptable record length; a shorter (or blank)
+       *> record is a data-quality exception, not silently processed.
+       01  WS-MIN-LEN            PIC 9(4) VALUE 1.
+       01  WS-ACTUAL-LEN         PIC 9(4) VALUE 0.
+
+       *> Header/trailer skip options, read the same way as
+       *> MVP12_INPUT.
+       01  WS-SKIP-HEADER        PIC X VALUE "N".
+           88 SKIP-HEADER         VALUE "Y".
+       01  WS-SKIP-TRAILER       PIC X VALUE "N".
+           88 SKIP-TRAILER        VALUE "Y".
+
+       *> One-record lookahead buffer so the trailer record can be
+       *> recognized before it is processed.
+       01  WS-CURR-REC           PIC X(80).
+       01  WS-CURR-VALID         PIC X VALUE "N".
+           88 CURR-VALID          VALUE "Y".
+       01  WS-NEXT-REC           PIC X(80).
+       01  WS-NEXT-VALID         PIC X VALUE "N".
+           88 NEXT-VALID          VALUE "Y".
+       01  WS-IS-FIRST           PIC X VALUE "Y".
+           88 IS-FIRST-RECORD     VALUE "Y".
+
+       *> This runtime returns FS=06 (not FS=04) for a physical line
+       *> that overflows IN-REC, and instead of rejecting it, silently
+       *> feeds the overflow back in as a separate, shorter "record" on
+       *> the next READ. WS-CONT-PENDING remembers that the record just
+       *> read was truncated so the following READ can be recognized as
+       *> that overflow continuing, not a genuine new line, and
+       *> WS-DISCARD-THIS marks the current READ as such a continuation
+       *> so it is dropped instead of tallied as its own record.
+       01  WS-CONT-PENDING       PIC X VALUE "N".
+           88 CONT-PENDING        VALUE "Y".
+       01  WS-DISCARD-THIS       PIC X VALUE "N".
+           88 DISCARD-THIS        VALUE "Y".
+
+       *> Field-level frequency report configuration: the column and
+       *> length of the substring to profile (e.g. a status code).
+       01  WS-FREQ-COL           PIC 9(4) VALUE 10.
+       01  WS-FREQ-LEN           PIC 9(4) VALUE 1.
+       01  WS-FIELD-VAL          PIC X(10).
+       01  WS-FREQ-COUNT         PIC 9(2) VALUE 0.
+       01  WS-FREQ-IDX           PIC 9(2) VALUE 0.
+       01  WS-FREQ-FOUND         PIC X VALUE "N".
+           88 FREQ-FOUND          VALUE "Y".
+       01  WS-FREQ-TAB.
+           05 WS-FREQ-ENTRY OCCURS 20 TIMES.
+               10 WS-FREQ-VAL    PIC X(10).
+               10 WS-FREQ-CNT    PIC 9(6).
+
        PROCEDURE DIVISION.
-           MOVE "mvp12-input.txt" TO WS-IN-PATH.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+
+           STRING "mvp12-input-" DELIMITED BY SIZE
+                  WS-RUN-DATE    DELIMITED BY SIZE
+                  ".txt"         DELIMITED BY SIZE
+                  INTO WS-IN-PATH
+           END-STRING.
            ACCEPT WS-IN-PATH FROM ENVIRONMENT "MVP12_INPUT".
            IF WS-IN-PATH = SPACES
-               MOVE "mvp12-input.txt" TO WS-IN-PATH
+               STRING "mvp12-input-" DELIMITED BY SIZE
+                      WS-RUN-DATE    DELIMITED BY SIZE
+                      ".txt"         DELIMITED BY SIZE
+                      INTO WS-IN-PATH
+               END-STRING
+           END-IF.
+
+           ACCEPT WS-MIN-LEN FROM ENVIRONMENT "MVP12_MINLEN".
+           IF WS-MIN-LEN = 0
+               MOVE 1 TO WS-MIN-LEN
+           END-IF.
+
+           ACCEPT WS-SKIP-HEADER FROM ENVIRONMENT "MVP12_SKIP_HEADER".
+           IF WS-SKIP-HEADER NOT = "Y"
+               MOVE "N" TO WS-SKIP-HEADER
+           END-IF.
+
+           ACCEPT WS-SKIP-TRAILER FROM ENVIRONMENT "MVP12_SKIP_TRAILER".
+           IF WS-SKIP-TRAILER NOT = "Y"
+               MOVE "N" TO WS-SKIP-TRAILER
+           END-IF.
+
+           ACCEPT WS-FREQ-COL FROM ENVIRONMENT "MVP12_FREQ_COL".
+           IF WS-FREQ-COL = 0
+               MOVE 10 TO WS-FREQ-COL
+           END-IF.
+
+           ACCEPT WS-FREQ-LEN FROM ENVIRONMENT "MVP12_FREQ_LEN".
+           IF WS-FREQ-LEN = 0
+               MOVE 1 TO WS-FREQ-LEN
            END-IF.
 
            OPEN INPUT IN-FILE.
-           PERFORM UNTIL EOF
-               READ IN-FILE
-                   AT END
-                       SET EOF TO TRUE
-                   NOT AT END
+
+           PERFORM PARA-READ-RECORD
+           PERFORM UNTIL NOT NEXT-VALID
+               MOVE WS-NEXT-REC TO WS-CURR-REC
+               SET CURR-VALID TO TRUE
+               PERFORM PARA-READ-RECORD
+
+               IF IS-FIRST-RECORD AND SKIP-HEADER
+                   CONTINUE
+               ELSE
+                   IF NOT NEXT-VALID AND SKIP-TRAILER
+                       CONTINUE
+                   ELSE
                        ADD 1 TO WS-LINE-NO
-                       DISPLAY "LINE=" WS-LINE-NO "|TEXT=" IN-REC
-               END-READ
+                       DISPLAY "LINE=" WS-LINE-NO "|TEXT=" WS-CURR-REC
+                       PERFORM PARA-VALIDATE-RECORD
+                       PERFORM PARA-TALLY-FREQUENCY
+                   END-IF
+               END-IF
+
+               MOVE "N" TO WS-IS-FIRST
            END-PERFORM.
            CLOSE IN-FILE.
 
            DISPLAY "COUNT=" WS-LINE-NO.
+           PERFORM PARA-REPORT-FREQUENCY.
+
            GOBACK.
+
+       PARA-READ-RECORD.
+           *> Loop past any discarded overflow continuation so the
+           *> caller always ends up with the next genuine record (or
+           *> true end of file), never a corrupt split fragment.
+           PERFORM PARA-READ-ONE-RECORD
+           PERFORM UNTIL NOT DISCARD-THIS
+               PERFORM PARA-READ-ONE-RECORD
+           END-PERFORM.
+
+           EXIT.
+
+       PARA-READ-ONE-RECORD.
+           MOVE "N" TO WS-NEXT-VALID
+           MOVE "N" TO WS-DISCARD-THIS
+           READ IN-FILE INTO WS-NEXT-REC
+               AT END
+                   MOVE "N" TO WS-CONT-PENDING
+               NOT AT END
+                   IF CONT-PENDING
+                       DISPLAY "EXCEPTION|REASON=TRUNCATED-CONT|TEXT="
+                               WS-NEXT-REC
+                       SET DISCARD-THIS TO TRUE
+                   ELSE
+                       SET NEXT-VALID TO TRUE
+                   END-IF
+                   IF WS-IN-FS = "04" OR WS-IN-FS = "06"
+                       IF NOT CONT-PENDING
+                           DISPLAY "EXCEPTION|REASON=TRUNCATED|TEXT="
+                                   WS-NEXT-REC
+                       END-IF
+                       SET CONT-PENDING TO TRUE
+                   ELSE
+                       MOVE "N" TO WS-CONT-PENDING
+                   END-IF
+           END-READ.
+
+           EXIT.
+
+       PARA-VALIDATE-RECORD.
+           IF WS-CURR-REC = SPACES
+               DISPLAY "EXCEPTION|LINE=" WS-LINE-NO "|REASON=BLANK"
+           ELSE
+               COMPUTE WS-ACTUAL-LEN =
+                       FUNCTION LENGTH(FUNCTION TRIM(WS-CURR-REC))
+               IF WS-ACTUAL-LEN < WS-MIN-LEN
+                   DISPLAY "EXCEPTION|LINE=" WS-LINE-NO
+                           "|REASON=SHORT|LEN=" WS-ACTUAL-LEN
+                           "|MINLEN=" WS-MIN-LEN
+               END-IF
+           END-IF.
+
+           EXIT.
+
+       PARA-TALLY-FREQUENCY.
+           MOVE SPACES TO WS-FIELD-VAL
+           MOVE WS-CURR-REC(WS-FREQ-COL:WS-FREQ-LEN) TO WS-FIELD-VAL
+
+           MOVE "N" TO WS-FREQ-FOUND
+           PERFORM VARYING WS-FREQ-IDX FROM 1 BY 1
+                   UNTIL WS-FREQ-IDX > WS-FREQ-COUNT
+               IF WS-FREQ-VAL(WS-FREQ-IDX) = WS-FIELD-VAL
+                   ADD 1 TO WS-FREQ-CNT(WS-FREQ-IDX)
+                   SET FREQ-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+
+           IF NOT FREQ-FOUND AND WS-FREQ-COUNT < 20
+               ADD 1 TO WS-FREQ-COUNT
+               MOVE WS-FIELD-VAL TO WS-FREQ-VAL(WS-FREQ-COUNT)
+               MOVE 1 TO WS-FREQ-CNT(WS-FREQ-COUNT)
+           END-IF.
+
+           EXIT.
+
+       PARA-REPORT-FREQUENCY.
+           PERFORM VARYING WS-FREQ-IDX FROM 1 BY 1
+                   UNTIL WS-FREQ-IDX > WS-FREQ-COUNT
+               DISPLAY "FREQ|VAL=" WS-FREQ-VAL(WS-FREQ-IDX)
+                       "|COUNT=" WS-FREQ-CNT(WS-FREQ-IDX)
+           END-PERFORM.
+
+           EXIT.
