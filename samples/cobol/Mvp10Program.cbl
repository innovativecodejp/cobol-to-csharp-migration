@@ -1,23 +1,146 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MVP10PROGRAM.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CKPT-FILE ASSIGN TO DYNAMIC WS-CKPT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS   IS WS-CKPT-FS.
+           SELECT LEDGER-FILE ASSIGN TO DYNAMIC WS-LEDGER-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS   IS WS-LEDGER-FS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CKPT-FILE.
+       01  CKPT-REC.
+           05 CKPT-I             PIC 9(3).
+           05 CKPT-SUM           PIC 9(5).
+
+       FD  LEDGER-FILE.
+       01  LEDGER-REC            PIC X(80).
+
        WORKING-STORAGE SECTION.
+       01  WS-CKPT-PATH         PIC X(260).
+       01  WS-CKPT-FS           PIC XX.
+       01  WS-LEDGER-PATH       PIC X(260).
+       01  WS-LEDGER-FS         PIC XX.
        01  WS-N                 PIC 9(3) VALUE 0.
+       01  WS-START             PIC 9(3) VALUE 1.
        01  WS-I                 PIC 9(3) VALUE 0.
        01  WS-SUM               PIC 9(5) VALUE 0.
+       01  WS-CHECK-SUM         PIC 9(6) VALUE 0.
+       01  WS-OVERFLOW          PIC X VALUE "N".
+           88 SUM-OVERFLOW       VALUE "Y".
+
+       *> Checkpoint written every WS-CKPT-INTERVAL iterations so a
+       *> killed job can resume instead of restarting from WS-START.
+       *> WS-I/WS-N top out at 999 and WS-SUM (PIC 9(5)) overflows
+       *> around i=447, so the interval is sized to actually fire
+       *> within that range rather than a round number never reached.
+       01  WS-CKPT-INTERVAL     PIC 9(4) VALUE 100.
+
+       01  WS-RUN-DATE          PIC 9(8).
 
        PROCEDURE DIVISION.
            ACCEPT WS-N
+           ACCEPT WS-START
+           IF WS-START = 0
+               MOVE 1 TO WS-START
+           END-IF
 
-           MOVE 1 TO WS-I
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+
+           MOVE "mvp10-checkpoint.txt" TO WS-CKPT-PATH.
+           ACCEPT WS-CKPT-PATH FROM ENVIRONMENT "MVP10_CHECKPOINT".
+           IF WS-CKPT-PATH = SPACES
+               MOVE "mvp10-checkpoint.txt" TO WS-CKPT-PATH
+           END-IF.
+
+           MOVE "mvp10-ledger.txt" TO WS-LEDGER-PATH.
+           ACCEPT WS-LEDGER-PATH FROM ENVIRONMENT "MVP10_LEDGER".
+           IF WS-LEDGER-PATH = SPACES
+               MOVE "mvp10-ledger.txt" TO WS-LEDGER-PATH
+           END-IF.
+
+           MOVE WS-START TO WS-I
            MOVE 0 TO WS-SUM
 
-           PERFORM UNTIL WS-I > WS-N
-               ADD WS-I TO WS-SUM
-               ADD 1 TO WS-I
+           PERFORM PARA-RESUME-CHECKPOINT
+
+           PERFORM UNTIL WS-I > WS-N OR SUM-OVERFLOW
+               COMPUTE WS-CHECK-SUM = WS-SUM + WS-I
+               IF WS-CHECK-SUM > 99999
+                   SET SUM-OVERFLOW TO TRUE
+                   DISPLAY "OVERFLOW|I=" WS-I "|SUM=" WS-SUM
+                           "|ADD=" WS-I
+               ELSE
+                   ADD WS-I TO WS-SUM
+                   ADD 1 TO WS-I
+                   IF FUNCTION MOD(WS-I, WS-CKPT-INTERVAL) = 0
+                       PERFORM PARA-WRITE-CHECKPOINT
+                   END-IF
+               END-IF
            END-PERFORM
 
-           DISPLAY "N=" WS-N "|SUM=" WS-SUM
+           IF NOT SUM-OVERFLOW
+               PERFORM PARA-CLEAR-CHECKPOINT
+           END-IF
+
+           DISPLAY "N=" WS-N "|SUM=" WS-SUM "|OVERFLOW=" WS-OVERFLOW
+
+           PERFORM PARA-WRITE-LEDGER
 
            GOBACK.
+
+       PARA-RESUME-CHECKPOINT.
+           OPEN INPUT CKPT-FILE
+           IF WS-CKPT-FS = "00"
+               READ CKPT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-I   TO WS-I
+                       MOVE CKPT-SUM TO WS-SUM
+               END-READ
+               CLOSE CKPT-FILE
+           END-IF.
+
+           EXIT.
+
+       PARA-WRITE-CHECKPOINT.
+           OPEN OUTPUT CKPT-FILE
+           MOVE WS-I   TO CKPT-I
+           MOVE WS-SUM TO CKPT-SUM
+           WRITE CKPT-REC
+           CLOSE CKPT-FILE.
+
+           EXIT.
+
+       PARA-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CKPT-FILE
+           CLOSE CKPT-FILE.
+
+           EXIT.
+
+       PARA-WRITE-LEDGER.
+           OPEN EXTEND LEDGER-FILE
+           IF WS-LEDGER-FS NOT = "00"
+               OPEN OUTPUT LEDGER-FILE
+           END-IF
+           MOVE SPACES TO LEDGER-REC
+           STRING "DATE="   DELIMITED BY SIZE
+                  WS-RUN-DATE DELIMITED BY SIZE
+                  "|N="     DELIMITED BY SIZE
+                  WS-N      DELIMITED BY SIZE
+                  "|SUM="   DELIMITED BY SIZE
+                  WS-SUM    DELIMITED BY SIZE
+                  "|OVERFLOW=" DELIMITED BY SIZE
+                  WS-OVERFLOW DELIMITED BY SIZE
+                  INTO LEDGER-REC
+           END-STRING
+           WRITE LEDGER-REC
+           CLOSE LEDGER-FILE.
+
+           EXIT.
