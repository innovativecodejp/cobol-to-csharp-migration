@@ -4,17 +4,38 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01  WS-N                 PIC 9(3) VALUE 0.
+       01  WS-START             PIC 9(3) VALUE 1.
+       01  WS-STEP              PIC 9(3) VALUE 2.
        01  WS-I                 PIC 9(3) VALUE 0.
        01  WS-SUM               PIC 9(5) VALUE 0.
 
+       *> Even-term companion accumulator, cross-checked against
+       *> MVP10PROGRAM's full sum for the same WS-N.
+       01  WS-EVEN-SUM          PIC 9(5) VALUE 0.
+
        PROCEDURE DIVISION.
            ACCEPT WS-N
+           ACCEPT WS-START
+           IF WS-START = 0
+               MOVE 1 TO WS-START
+           END-IF
+           ACCEPT WS-STEP
+           IF WS-STEP = 0
+               MOVE 2 TO WS-STEP
+           END-IF
 
            MOVE 0 TO WS-SUM
-           PERFORM VARYING WS-I FROM 1 BY 2 UNTIL WS-I > WS-N
+           PERFORM VARYING WS-I FROM WS-START BY WS-STEP
+                   UNTIL WS-I > WS-N
                ADD WS-I TO WS-SUM
            END-PERFORM
 
+           MOVE 0 TO WS-EVEN-SUM
+           PERFORM VARYING WS-I FROM 2 BY 2 UNTIL WS-I > WS-N
+               ADD WS-I TO WS-EVEN-SUM
+           END-PERFORM
+
            DISPLAY "N=" WS-N "|SUM=" WS-SUM
+                   "|EVEN-SUM=" WS-EVEN-SUM
 
            GOBACK.
