@@ -8,7 +8,11 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE  IS DYNAMIC
                RECORD KEY   IS IDX-KEY
+               ALTERNATE RECORD KEY IS IDX-TEXT WITH DUPLICATES
                FILE STATUS  IS WS-FS.
+           SELECT SEED-FILE ASSIGN TO DYNAMIC WS-SEED-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-SEED-FS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -17,11 +21,23 @@
            05 IDX-KEY         PIC 9(4).
            05 IDX-TEXT        PIC X(10).
 
+       FD  SEED-FILE.
+       01  SEED-REC.
+           05 SEED-KEY        PIC 9(4).
+           05 SEED-TEXT       PIC X(10).
+
        WORKING-STORAGE SECTION.
        01  WS-IDX-PATH        PIC X(260).
        01  WS-FS              PIC XX.
+       01  WS-SEED-PATH       PIC X(260).
+       01  WS-SEED-FS         PIC XX.
        01  WS-CASE            PIC 9 VALUE 1.
        01  WS-STARTKEY        PIC 9(4) VALUE 0.
+       01  WS-LOOKUP-KEY      PIC 9(4) VALUE 0.
+       01  WS-REWRITE-KEY     PIC 9(4) VALUE 0.
+       01  WS-REWRITE-TEXT    PIC X(10) VALUE SPACES.
+       01  WS-DELETE-KEY      PIC 9(4) VALUE 0.
+       01  WS-ALT-START       PIC X(10) VALUE SPACES.
        01  WS-EOF             PIC X VALUE "N".
            88 EOF             VALUE "Y".
            88 NOT-EOF         VALUE "N".
@@ -33,13 +49,89 @@
                MOVE "mvp14-index.dat" TO WS-IDX-PATH
            END-IF.
 
+           *> WS-CASE selects which demonstration path this run takes:
+           *>   1 = sequential browse from key >= 3 (default)
+           *>   2 = sequential browse from key >= 2
+           *>   3 = random exact-key lookup (MVP14_LOOKUP_KEY)
+           *>   4 = REWRITE an existing record (MVP14_REWRITE_KEY/TEXT)
+           *>   5 = DELETE an existing record (MVP14_DELETE_KEY)
+           *>   6 = browse by the IDX-TEXT alternate key
+           *>       (MVP14_ALT_START)
            ACCEPT WS-CASE FROM ENVIRONMENT "MVP14_CASE".
-           IF WS-CASE NOT = 2
+           IF WS-CASE < 1 OR WS-CASE > 6
                MOVE 1 TO WS-CASE
            END-IF.
 
-      * A) Create indexed file in-program.
-           OPEN OUTPUT IDX-FILE.
+           ACCEPT WS-LOOKUP-KEY FROM ENVIRONMENT "MVP14_LOOKUP_KEY".
+           ACCEPT WS-REWRITE-KEY FROM ENVIRONMENT "MVP14_REWRITE_KEY".
+           ACCEPT WS-REWRITE-TEXT FROM ENVIRONMENT "MVP14_REWRITE_TEXT".
+           ACCEPT WS-DELETE-KEY FROM ENVIRONMENT "MVP14_DELETE_KEY".
+           ACCEPT WS-ALT-START FROM ENVIRONMENT "MVP14_ALT_START".
+
+           ACCEPT WS-SEED-PATH FROM ENVIRONMENT "MVP14_SEED".
+
+           PERFORM PARA-BUILD-INDEX
+
+           OPEN I-O IDX-FILE
+           DISPLAY "OPEN-IO|FS=" WS-FS
+
+           EVALUATE WS-CASE
+               WHEN 1
+                   MOVE 3 TO WS-STARTKEY
+                   PERFORM PARA-BROWSE-BY-KEY
+               WHEN 2
+                   MOVE 2 TO WS-STARTKEY
+                   PERFORM PARA-BROWSE-BY-KEY
+               WHEN 3
+                   PERFORM PARA-LOOKUP-KEY
+               WHEN 4
+                   PERFORM PARA-REWRITE-RECORD
+               WHEN 5
+                   PERFORM PARA-DELETE-RECORD
+               WHEN 6
+                   PERFORM PARA-BROWSE-BY-TEXT
+           END-EVALUATE
+
+           CLOSE IDX-FILE.
+           DISPLAY "DONE".
+           GOBACK.
+
+       PARA-BUILD-INDEX.
+           *> Seed from an external load file when MVP14_SEED points
+           *> to one; otherwise fall back to the three built-in
+           *> sample records.
+           MOVE "N" TO WS-EOF
+           OPEN OUTPUT IDX-FILE
+           DISPLAY "OPEN-OUTPUT|FS=" WS-FS
+           IF WS-SEED-PATH NOT = SPACES
+               OPEN INPUT SEED-FILE
+               IF WS-SEED-FS = "00"
+                   PERFORM UNTIL EOF
+                       READ SEED-FILE
+                           AT END
+                               SET EOF TO TRUE
+                           NOT AT END
+                               MOVE SEED-KEY  TO IDX-KEY
+                               MOVE SEED-TEXT TO IDX-TEXT
+                               WRITE IDX-REC
+                               DISPLAY "SEED|KEY=" IDX-KEY
+                                       "|FS=" WS-FS
+                       END-READ
+                   END-PERFORM
+                   CLOSE SEED-FILE
+               ELSE
+                   DISPLAY "WARN|REASON=SEED-FILE-NOT-FOUND|PATH="
+                           WS-SEED-PATH "|STATUS=" WS-SEED-FS
+                   PERFORM PARA-BUILD-DEFAULT-RECORDS
+               END-IF
+           ELSE
+               PERFORM PARA-BUILD-DEFAULT-RECORDS
+           END-IF
+           CLOSE IDX-FILE.
+
+           EXIT.
+
+       PARA-BUILD-DEFAULT-RECORDS.
            MOVE 1 TO IDX-KEY.
            MOVE "AAA" TO IDX-TEXT.
            WRITE IDX-REC.
@@ -49,20 +141,15 @@
            MOVE 5 TO IDX-KEY.
            MOVE "EEE" TO IDX-TEXT.
            WRITE IDX-REC.
-           CLOSE IDX-FILE.
 
-      * B) START KEY >= then READ NEXT.
-           OPEN I-O IDX-FILE.
-           IF WS-CASE = 1
-               MOVE 3 TO WS-STARTKEY
-           ELSE
-               MOVE 2 TO WS-STARTKEY
-           END-IF.
+           EXIT.
 
+       PARA-BROWSE-BY-KEY.
            START IDX-FILE KEY >= WS-STARTKEY
                INVALID KEY
                    SET EOF TO TRUE
            END-START.
+           DISPLAY "FS=" WS-FS.
 
            IF NOT EOF
                PERFORM UNTIL EOF
@@ -71,10 +158,79 @@
                            SET EOF TO TRUE
                        NOT AT END
                            DISPLAY "KEY=" IDX-KEY "|TEXT=" IDX-TEXT
+                                   "|FS=" WS-FS
                    END-READ
                END-PERFORM
            END-IF.
 
-           CLOSE IDX-FILE.
-           DISPLAY "DONE".
-           GOBACK.
+           EXIT.
+
+       PARA-LOOKUP-KEY.
+           MOVE WS-LOOKUP-KEY TO IDX-KEY
+           READ IDX-FILE
+               INVALID KEY
+                   DISPLAY "NOTFOUND|KEY=" IDX-KEY "|FS=" WS-FS
+               NOT INVALID KEY
+                   DISPLAY "FOUND|KEY=" IDX-KEY "|TEXT=" IDX-TEXT
+                           "|FS=" WS-FS
+           END-READ.
+
+           EXIT.
+
+       PARA-REWRITE-RECORD.
+           MOVE WS-REWRITE-KEY TO IDX-KEY
+           READ IDX-FILE
+               INVALID KEY
+                   DISPLAY "NOTFOUND|KEY=" IDX-KEY "|FS=" WS-FS
+               NOT INVALID KEY
+                   MOVE WS-REWRITE-TEXT TO IDX-TEXT
+                   REWRITE IDX-REC
+                       INVALID KEY
+                           DISPLAY "REWRITE-FAILED|KEY=" IDX-KEY
+                                   "|FS=" WS-FS
+                       NOT INVALID KEY
+                           DISPLAY "REWRITTEN|KEY=" IDX-KEY
+                                   "|TEXT=" IDX-TEXT "|FS=" WS-FS
+                   END-REWRITE
+           END-READ.
+
+           EXIT.
+
+       PARA-DELETE-RECORD.
+           MOVE WS-DELETE-KEY TO IDX-KEY
+           READ IDX-FILE
+               INVALID KEY
+                   DISPLAY "NOTFOUND|KEY=" IDX-KEY "|FS=" WS-FS
+               NOT INVALID KEY
+                   DELETE IDX-FILE
+                       INVALID KEY
+                           DISPLAY "DELETE-FAILED|KEY=" IDX-KEY
+                                   "|FS=" WS-FS
+                       NOT INVALID KEY
+                           DISPLAY "DELETED|KEY=" IDX-KEY "|FS=" WS-FS
+                   END-DELETE
+           END-READ.
+
+           EXIT.
+
+       PARA-BROWSE-BY-TEXT.
+           MOVE WS-ALT-START TO IDX-TEXT
+           START IDX-FILE KEY IS >= IDX-TEXT
+               INVALID KEY
+                   SET EOF TO TRUE
+           END-START.
+           DISPLAY "FS=" WS-FS.
+
+           IF NOT EOF
+               PERFORM UNTIL EOF
+                   READ IDX-FILE NEXT
+                       AT END
+                           SET EOF TO TRUE
+                       NOT AT END
+                           DISPLAY "TEXT=" IDX-TEXT "|KEY=" IDX-KEY
+                                   "|FS=" WS-FS
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+           EXIT.
