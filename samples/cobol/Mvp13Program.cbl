@@ -14,18 +14,43 @@
 
        WORKING-STORAGE SECTION.
        01  WS-OUT-PATH           PIC X(260).
+       01  WS-REC-COUNT          PIC 9(4) VALUE 3.
        01  WS-I                  PIC 9(4) VALUE 0.
        01  WS-TEXT               PIC X(10) VALUE SPACES.
+       01  WS-RUN-DATE           PIC 9(8).
+       01  WS-RUN-TIME           PIC 9(8).
 
        PROCEDURE DIVISION.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+
            MOVE "mvp13-output.txt" TO WS-OUT-PATH.
            ACCEPT WS-OUT-PATH FROM ENVIRONMENT "MVP13_OUTPUT".
            IF WS-OUT-PATH = SPACES
                MOVE "mvp13-output.txt" TO WS-OUT-PATH
            END-IF.
 
+           ACCEPT WS-REC-COUNT FROM ENVIRONMENT "MVP13_COUNT".
+           IF WS-REC-COUNT = 0
+               MOVE 3 TO WS-REC-COUNT
+           END-IF.
+
            OPEN OUTPUT OUT-FILE.
-           PERFORM 3 TIMES
+
+           MOVE SPACES TO OUT-REC
+           STRING "HEADER|DATE="  DELIMITED BY SIZE
+                  WS-RUN-DATE     DELIMITED BY SIZE
+                  "|TIME="        DELIMITED BY SIZE
+                  WS-RUN-TIME     DELIMITED BY SIZE
+                  "|PATH="        DELIMITED BY SIZE
+                  WS-OUT-PATH(1:40) DELIMITED BY SIZE
+                  "|COUNT="       DELIMITED BY SIZE
+                  WS-REC-COUNT    DELIMITED BY SIZE
+                  INTO OUT-REC
+           END-STRING
+           WRITE OUT-REC.
+
+           PERFORM WS-REC-COUNT TIMES
                ADD 1 TO WS-I
                MOVE SPACES TO WS-TEXT
                MOVE "REC" TO WS-TEXT(1:3)
@@ -37,7 +62,15 @@
                END-STRING
                WRITE OUT-REC
            END-PERFORM.
+
+           MOVE SPACES TO OUT-REC
+           STRING "TRAILER="    DELIMITED BY SIZE
+                  WS-REC-COUNT  DELIMITED BY SIZE
+                  INTO OUT-REC
+           END-STRING
+           WRITE OUT-REC.
+
            CLOSE OUT-FILE.
 
-           DISPLAY "WROTE=0003".
+           DISPLAY "WROTE=" WS-REC-COUNT.
            GOBACK.
