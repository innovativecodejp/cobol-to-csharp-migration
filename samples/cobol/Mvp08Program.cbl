@@ -1,31 +1,109 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MVP08PROGRAM.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IN-FILE ASSIGN TO DYNAMIC WS-IN-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  IN-FILE.
+       01  IN-REC                PIC X(40).
+
        WORKING-STORAGE SECTION.
+       01  WS-IN-PATH           PIC X(260).
        01  WS-LINE              PIC X(40).
        01  WS-AGE               PIC 9(3).
        01  WS-GENDER            PIC X(1).
        01  WS-CLASS             PIC X(10).
+       01  WS-EOF               PIC X VALUE "N".
+           88 EOF                VALUE "Y".
+           88 NOT-EOF            VALUE "N".
+
+       *> Senior-discount cutoff, distinct from the ADULT/MINOR split.
+       01  WS-SENIOR-MIN        PIC 9(3) VALUE 65.
+
+       *> Count-by-class summary, accumulated across the batch.
+       01  WS-CNT-ADULT-M        PIC 9(6) VALUE 0.
+       01  WS-CNT-ADULT-F        PIC 9(6) VALUE 0.
+       01  WS-CNT-ADULT-X        PIC 9(6) VALUE 0.
+       01  WS-CNT-MINOR-M        PIC 9(6) VALUE 0.
+       01  WS-CNT-MINOR-F        PIC 9(6) VALUE 0.
+       01  WS-CNT-MINOR-X        PIC 9(6) VALUE 0.
+       01  WS-CNT-SENIOR-M       PIC 9(6) VALUE 0.
+       01  WS-CNT-SENIOR-F       PIC 9(6) VALUE 0.
+       01  WS-CNT-OTHER          PIC 9(6) VALUE 0.
 
        PROCEDURE DIVISION.
-           ACCEPT WS-LINE
+           MOVE "mvp08-input.txt" TO WS-IN-PATH.
+           ACCEPT WS-IN-PATH FROM ENVIRONMENT "MVP08_INPUT".
+           IF WS-IN-PATH = SPACES
+               MOVE "mvp08-input.txt" TO WS-IN-PATH
+           END-IF.
+
+           OPEN INPUT IN-FILE.
+           PERFORM UNTIL EOF
+               READ IN-FILE
+                   AT END
+                       SET EOF TO TRUE
+                   NOT AT END
+                       MOVE IN-REC TO WS-LINE
+                       PERFORM PARA-CLASSIFY-LINE
+               END-READ
+           END-PERFORM.
+           CLOSE IN-FILE.
+
+           DISPLAY "SUMMARY|ADULT-M="  WS-CNT-ADULT-M
+                   "|ADULT-F="        WS-CNT-ADULT-F
+                   "|ADULT-X="        WS-CNT-ADULT-X
+           DISPLAY "SUMMARY|MINOR-M="  WS-CNT-MINOR-M
+                   "|MINOR-F="        WS-CNT-MINOR-F
+                   "|MINOR-X="        WS-CNT-MINOR-X
+           DISPLAY "SUMMARY|SENIOR-M=" WS-CNT-SENIOR-M
+                   "|SENIOR-F="       WS-CNT-SENIOR-F
+                   "|OTHER="          WS-CNT-OTHER
+
+           GOBACK.
+
+       PARA-CLASSIFY-LINE.
            MOVE FUNCTION NUMVAL(WS-LINE(1:3)) TO WS-AGE
            MOVE WS-LINE(5:1) TO WS-GENDER
 
            EVALUATE TRUE ALSO TRUE
+               WHEN (WS-AGE >= WS-SENIOR-MIN) ALSO (WS-GENDER = "M")
+                   MOVE "SENIOR-M" TO WS-CLASS
+                   ADD 1 TO WS-CNT-SENIOR-M
+               WHEN (WS-AGE >= WS-SENIOR-MIN) ALSO (WS-GENDER = "F")
+                   MOVE "SENIOR-F" TO WS-CLASS
+                   ADD 1 TO WS-CNT-SENIOR-F
                WHEN (WS-AGE >= 20) ALSO (WS-GENDER = "M")
                    MOVE "ADULT-M" TO WS-CLASS
+                   ADD 1 TO WS-CNT-ADULT-M
                WHEN (WS-AGE >= 20) ALSO (WS-GENDER = "F")
                    MOVE "ADULT-F" TO WS-CLASS
+                   ADD 1 TO WS-CNT-ADULT-F
+               WHEN (WS-AGE >= 20)
+                    ALSO (WS-GENDER = "X" OR WS-GENDER = SPACE)
+                   MOVE "ADULT-X" TO WS-CLASS
+                   ADD 1 TO WS-CNT-ADULT-X
                WHEN (WS-AGE < 20) ALSO (WS-GENDER = "M")
                    MOVE "MINOR-M" TO WS-CLASS
+                   ADD 1 TO WS-CNT-MINOR-M
                WHEN (WS-AGE < 20) ALSO (WS-GENDER = "F")
                    MOVE "MINOR-F" TO WS-CLASS
+                   ADD 1 TO WS-CNT-MINOR-F
+               WHEN (WS-AGE < 20)
+                    ALSO (WS-GENDER = "X" OR WS-GENDER = SPACE)
+                   MOVE "MINOR-X" TO WS-CLASS
+                   ADD 1 TO WS-CNT-MINOR-X
                WHEN OTHER
                    MOVE "OTHER" TO WS-CLASS
+                   ADD 1 TO WS-CNT-OTHER
            END-EVALUATE
 
-           DISPLAY "AGE=" WS-AGE "|GENDER=" WS-GENDER "|CLASS=" WS-CLASS
+           DISPLAY "AGE=" WS-AGE "|GENDER=" WS-GENDER
+                   "|CLASS=" WS-CLASS.
 
-           GOBACK.
+           EXIT.
