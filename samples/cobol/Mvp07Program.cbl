@@ -1,23 +1,91 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MVP07PROGRAM.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IN-FILE ASSIGN TO DYNAMIC WS-IN-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  IN-FILE.
+       01  IN-REC                PIC X(3).
+
        WORKING-STORAGE SECTION.
+       01  WS-IN-PATH           PIC X(260).
        01  WS-VAL               PIC 9(3).
        01  WS-RANGE             PIC X(10).
+       01  WS-EOF               PIC X VALUE "N".
+           88 EOF                VALUE "Y".
+           88 NOT-EOF            VALUE "N".
+
+       *> Running count-per-bucket summary.
+       01  WS-CNT-0-9            PIC 9(6) VALUE 0.
+       01  WS-CNT-10-19          PIC 9(6) VALUE 0.
+       01  WS-CNT-20-49          PIC 9(6) VALUE 0.
+       01  WS-CNT-50-99          PIC 9(6) VALUE 0.
+       01  WS-CNT-100-999        PIC 9(6) VALUE 0.
+       01  WS-CNT-OTHER          PIC 9(6) VALUE 0.
+       01  WS-CNT-REJECT         PIC 9(6) VALUE 0.
 
        PROCEDURE DIVISION.
-           ACCEPT WS-VAL
+           MOVE "mvp07-input.txt" TO WS-IN-PATH.
+           ACCEPT WS-IN-PATH FROM ENVIRONMENT "MVP07_INPUT".
+           IF WS-IN-PATH = SPACES
+               MOVE "mvp07-input.txt" TO WS-IN-PATH
+           END-IF.
+
+           OPEN INPUT IN-FILE.
+           PERFORM UNTIL EOF
+               READ IN-FILE
+                   AT END
+                       SET EOF TO TRUE
+                   NOT AT END
+                       IF IN-REC IS NUMERIC
+                           MOVE IN-REC TO WS-VAL
+                           PERFORM PARA-CLASSIFY-VALUE
+                       ELSE
+                           ADD 1 TO WS-CNT-REJECT
+                           DISPLAY "REJECT|VAL=" IN-REC
+                                   "|REASON=NOT-NUMERIC"
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE IN-FILE.
 
+           DISPLAY "SUMMARY|0-9="     WS-CNT-0-9
+                   "|10-19="         WS-CNT-10-19
+                   "|20-49="         WS-CNT-20-49
+                   "|50-99="         WS-CNT-50-99
+                   "|100-999="       WS-CNT-100-999
+                   "|OTHER="         WS-CNT-OTHER
+                   "|REJECT="        WS-CNT-REJECT
+
+           GOBACK.
+
+       PARA-CLASSIFY-VALUE.
            EVALUATE WS-VAL
                WHEN 0 THRU 9
                    MOVE "0-9" TO WS-RANGE
+                   ADD 1 TO WS-CNT-0-9
                WHEN 10 THRU 19
                    MOVE "10-19" TO WS-RANGE
+                   ADD 1 TO WS-CNT-10-19
+               WHEN 20 THRU 49
+                   MOVE "20-49" TO WS-RANGE
+                   ADD 1 TO WS-CNT-20-49
+               WHEN 50 THRU 99
+                   MOVE "50-99" TO WS-RANGE
+                   ADD 1 TO WS-CNT-50-99
+               WHEN 100 THRU 999
+                   MOVE "100-999" TO WS-RANGE
+                   ADD 1 TO WS-CNT-100-999
                WHEN OTHER
                    MOVE "OTHER" TO WS-RANGE
+                   ADD 1 TO WS-CNT-OTHER
            END-EVALUATE
 
-           DISPLAY "VAL=" WS-VAL "|RANGE=" WS-RANGE
+           DISPLAY "VAL=" WS-VAL "|RANGE=" WS-RANGE.
 
-           GOBACK.
+           EXIT.
