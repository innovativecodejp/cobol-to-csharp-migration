@@ -13,6 +13,15 @@
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS IDX-KEY
                FILE STATUS IS WS-IDX-FS.
+           SELECT TRACE-FILE ASSIGN TO DYNAMIC WS-TRACE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-TRACE-FS.
+           SELECT DIFFA-FILE ASSIGN TO DYNAMIC WS-DIFFA-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-DIFFA-FS.
+           SELECT DIFFB-FILE ASSIGN TO DYNAMIC WS-DIFFB-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-DIFFB-FS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -27,6 +36,15 @@
            05 IDX-KEY             PIC 9(4).
            05 IDX-TEXT            PIC X(10).
 
+       FD  TRACE-FILE.
+       01  TRACE-REC              PIC X(200).
+
+       FD  DIFFA-FILE.
+       01  DIFFA-REC              PIC X(200).
+
+       FD  DIFFB-FILE.
+       01  DIFFB-REC              PIC X(200).
+
        WORKING-STORAGE SECTION.
        01  WS-RUN                 PIC X(20) VALUE "GOLDEN-0001".
        01  WS-RECNO               PIC 9(4) VALUE 0.
@@ -36,7 +54,87 @@
        01  WS-IDX-FS              PIC XX.
        01  WS-START-KEY           PIC 9(4) VALUE 3.
 
+       *> Trace-to-file support: every DISPLAYed trace line is also
+       *> written to WS-TRACE-PATH when the environment variable is
+       *> set, so golden traces can be stored and diffed as real
+       *> files instead of scraped console output.
+       01  WS-TRACE-PATH          PIC X(260) VALUE SPACES.
+       01  WS-TRACE-FS            PIC XX.
+       01  WS-TRACE-ON            PIC X VALUE "N".
+           88 TRACE-ON             VALUE "Y".
+       01  WS-TRACE-LINE          PIC X(200) VALUE SPACES.
+
+       *> Arithmetic trace coverage: running total/average length of
+       *> the records passed through the loop.
+       01  WS-TOTAL-LEN           PIC 9(6) VALUE 0.
+       01  WS-REC-LEN             PIC 9(4) VALUE 0.
+       01  WS-AVG-LEN             PIC 9(4) VALUE 0.
+
+       *> Run mode: RUN (default trace capture) or DIFF (compare two
+       *> previously captured trace files).
+       01  WS-MODE                PIC X(4) VALUE "RUN".
+
+       *> DIFF mode working storage.
+       01  WS-DIFFA-PATH          PIC X(260).
+       01  WS-DIFFA-FS            PIC XX.
+       01  WS-DIFFB-PATH          PIC X(260).
+       01  WS-DIFFB-FS            PIC XX.
+       01  WS-DIFFA-EOF           PIC X VALUE "N".
+           88 DIFFA-EOF            VALUE "Y".
+       01  WS-DIFFB-EOF           PIC X VALUE "N".
+           88 DIFFB-EOF            VALUE "Y".
+       01  WS-DIFF-LINENO         PIC 9(6) VALUE 0.
+       01  WS-DIFF-FOUND          PIC X VALUE "N".
+           88 DIFF-FOUND           VALUE "Y".
+       01  WS-DIFF-PTR            PIC 9(4).
+       01  WS-DIFF-TOK-IDX        PIC 9(2).
+       01  WS-DIFF-TOK-MAX        PIC 9(2) VALUE 10.
+       01  WS-DIFFA-TAB.
+           05 WS-DIFFA-TOK OCCURS 10 TIMES PIC X(90).
+       01  WS-DIFFA-TOK-COUNT     PIC 9(2) VALUE 0.
+       01  WS-DIFFB-TAB.
+           05 WS-DIFFB-TOK OCCURS 10 TIMES PIC X(90).
+       01  WS-DIFFB-TOK-COUNT     PIC 9(2) VALUE 0.
+
        PROCEDURE DIVISION.
+           *> WS-RUN and WS-START-KEY are supplied as parameters so
+           *> each capture can be labeled and positioned distinctly
+           *> instead of every trace claiming to be GOLDEN-0001.
+           ACCEPT WS-RUN FROM ENVIRONMENT "GOLDENIOTRACE_RUN".
+           IF WS-RUN = SPACES
+               MOVE "GOLDEN-0001" TO WS-RUN
+           END-IF.
+
+           ACCEPT WS-START-KEY FROM ENVIRONMENT
+               "GOLDENIOTRACE_STARTKEY".
+           IF WS-START-KEY = 0
+               MOVE 3 TO WS-START-KEY
+           END-IF.
+
+           ACCEPT WS-TRACE-PATH FROM ENVIRONMENT "GOLDENIOTRACE_TRACE".
+           IF WS-TRACE-PATH NOT = SPACES
+               SET TRACE-ON TO TRUE
+               OPEN OUTPUT TRACE-FILE
+           END-IF.
+
+           ACCEPT WS-MODE FROM ENVIRONMENT "GOLDENIOTRACE_MODE".
+           IF WS-MODE NOT = "DIFF"
+               MOVE "RUN" TO WS-MODE
+           END-IF.
+
+           IF WS-MODE = "DIFF"
+               PERFORM PARA-RUN-DIFF-MODE
+           ELSE
+               PERFORM PARA-RUN-TRACE-MODE
+           END-IF.
+
+           IF TRACE-ON
+               CLOSE TRACE-FILE
+           END-IF.
+
+           GOBACK.
+
+       PARA-RUN-TRACE-MODE.
            OPEN OUTPUT OUT-FILE.
            OPEN INPUT IN-FILE.
 
@@ -45,10 +143,26 @@
            START IDX-FILE KEY >= WS-START-KEY
                INVALID KEY
                    DISPLAY "RUN=" WS-RUN
-                       "|STMT=S001|TYPE=START|FILE=IDX1|KEY=0003|RESULT=INVALID"
+                       "|STMT=S001|TYPE=START|FILE=IDX1|KEY="
+                       WS-START-KEY "|RESULT=INVALID"
+                   MOVE SPACES TO WS-TRACE-LINE
+                   STRING "RUN=" WS-RUN
+                       "|STMT=S001|TYPE=START|FILE=IDX1|KEY="
+                       WS-START-KEY "|RESULT=INVALID"
+                       DELIMITED BY SIZE INTO WS-TRACE-LINE
+                   END-STRING
+                   PERFORM PARA-WRITE-TRACE
                NOT INVALID KEY
                    DISPLAY "RUN=" WS-RUN
-                       "|STMT=S001|TYPE=START|FILE=IDX1|KEY=0003|RESULT=OK"
+                       "|STMT=S001|TYPE=START|FILE=IDX1|KEY="
+                       WS-START-KEY "|RESULT=OK"
+                   MOVE SPACES TO WS-TRACE-LINE
+                   STRING "RUN=" WS-RUN
+                       "|STMT=S001|TYPE=START|FILE=IDX1|KEY="
+                       WS-START-KEY "|RESULT=OK"
+                       DELIMITED BY SIZE INTO WS-TRACE-LINE
+                   END-STRING
+                   PERFORM PARA-WRITE-TRACE
            END-START.
            CLOSE IDX-FILE.
 
@@ -58,31 +172,247 @@
                        SET EOF TO TRUE
                        DISPLAY "RUN=" WS-RUN
                            "|STMT=R999|TYPE=READ|FILE=IN1|RESULT=EOF"
+                       MOVE SPACES TO WS-TRACE-LINE
+                       STRING "RUN=" WS-RUN
+                           "|STMT=R999|TYPE=READ|FILE=IN1|RESULT=EOF"
+                           DELIMITED BY SIZE INTO WS-TRACE-LINE
+                       END-STRING
+                       PERFORM PARA-WRITE-TRACE
                    NOT AT END
                        ADD 1 TO WS-RECNO
                        DISPLAY "RUN=" WS-RUN
-                           "|STMT=R001|TYPE=READ|FILE=IN1|RESULT=OK|RECNO=" WS-RECNO
+                           "|STMT=R001|TYPE=READ|FILE=IN1|RESULT=OK"
+                           "|RECNO=" WS-RECNO
+                       MOVE SPACES TO WS-TRACE-LINE
+                       STRING "RUN=" WS-RUN
+                           "|STMT=R001|TYPE=READ|FILE=IN1|RESULT=OK"
+                           "|RECNO=" WS-RECNO
+                           DELIMITED BY SIZE INTO WS-TRACE-LINE
+                       END-STRING
+                       PERFORM PARA-WRITE-TRACE
 
-                       IF IN-REC(1:1) = "A"
-                           DISPLAY "RUN=" WS-RUN
-                               "|STMT=I001|TYPE=IF|COND=FIRST==A|RESULT=TRUE"
-                       ELSE
-                           DISPLAY "RUN=" WS-RUN
-                               "|STMT=I001|TYPE=IF|COND=FIRST==A|RESULT=FALSE"
-                       END-IF
-
-                       MOVE IN-REC TO OUT-REC
                        DISPLAY "RUN=" WS-RUN
-                           "|STMT=M001|TYPE=ASSIGN|VAR=OUT-REC|VAL=" OUT-REC
+                           "|STMT=P001|TYPE=PERFORM|EVENT=ENTER"
+                           "|PARA=PARA-PROCESS-RECORD"
+                       MOVE SPACES TO WS-TRACE-LINE
+                       STRING "RUN=" WS-RUN
+                           "|STMT=P001|TYPE=PERFORM|EVENT=ENTER"
+                           "|PARA=PARA-PROCESS-RECORD"
+                           DELIMITED BY SIZE INTO WS-TRACE-LINE
+                       END-STRING
+                       PERFORM PARA-WRITE-TRACE
+
+                       PERFORM PARA-PROCESS-RECORD
 
-                       WRITE OUT-REC
                        DISPLAY "RUN=" WS-RUN
-                           "|STMT=W001|TYPE=WRITE|FILE=OUT1|RECNO=" WS-RECNO
+                           "|STMT=P001|TYPE=PERFORM|EVENT=EXIT"
+                           "|PARA=PARA-PROCESS-RECORD"
+                       MOVE SPACES TO WS-TRACE-LINE
+                       STRING "RUN=" WS-RUN
+                           "|STMT=P001|TYPE=PERFORM|EVENT=EXIT"
+                           "|PARA=PARA-PROCESS-RECORD"
+                           DELIMITED BY SIZE INTO WS-TRACE-LINE
+                       END-STRING
+                       PERFORM PARA-WRITE-TRACE
                END-READ
            END-PERFORM.
 
            CLOSE IN-FILE.
            CLOSE OUT-FILE.
 
+           IF WS-RECNO > 0
+               COMPUTE WS-AVG-LEN = WS-TOTAL-LEN / WS-RECNO
+           END-IF.
+           DISPLAY "RUN=" WS-RUN
+               "|STMT=C001|TYPE=COMPUTE|VAR=WS-AVG-LEN|VAL=" WS-AVG-LEN.
+           MOVE SPACES TO WS-TRACE-LINE
+           STRING "RUN=" WS-RUN
+               "|STMT=C001|TYPE=COMPUTE|VAR=WS-AVG-LEN|VAL=" WS-AVG-LEN
+               DELIMITED BY SIZE INTO WS-TRACE-LINE
+           END-STRING.
+           PERFORM PARA-WRITE-TRACE.
+
            DISPLAY "RUN=" WS-RUN "|STMT=D001|TYPE=DISPLAY|TEXT=DONE".
-           GOBACK.
+           MOVE SPACES TO WS-TRACE-LINE
+           STRING "RUN=" WS-RUN "|STMT=D001|TYPE=DISPLAY|TEXT=DONE"
+               DELIMITED BY SIZE INTO WS-TRACE-LINE
+           END-STRING.
+           PERFORM PARA-WRITE-TRACE.
+
+           EXIT.
+
+       PARA-PROCESS-RECORD.
+           IF IN-REC(1:1) = "A"
+               DISPLAY "RUN=" WS-RUN
+                   "|STMT=I001|TYPE=IF|COND=FIRST==A|RESULT=TRUE"
+               MOVE SPACES TO WS-TRACE-LINE
+               STRING "RUN=" WS-RUN
+                   "|STMT=I001|TYPE=IF|COND=FIRST==A|RESULT=TRUE"
+                   DELIMITED BY SIZE INTO WS-TRACE-LINE
+               END-STRING
+               PERFORM PARA-WRITE-TRACE
+           ELSE
+               DISPLAY "RUN=" WS-RUN
+                   "|STMT=I001|TYPE=IF|COND=FIRST==A|RESULT=FALSE"
+               MOVE SPACES TO WS-TRACE-LINE
+               STRING "RUN=" WS-RUN
+                   "|STMT=I001|TYPE=IF|COND=FIRST==A|RESULT=FALSE"
+                   DELIMITED BY SIZE INTO WS-TRACE-LINE
+               END-STRING
+               PERFORM PARA-WRITE-TRACE
+           END-IF
+
+           MOVE IN-REC TO OUT-REC
+           DISPLAY "RUN=" WS-RUN
+               "|STMT=M001|TYPE=ASSIGN|VAR=OUT-REC|VAL=" OUT-REC
+           MOVE SPACES TO WS-TRACE-LINE
+           STRING "RUN=" WS-RUN
+               "|STMT=M001|TYPE=ASSIGN|VAR=OUT-REC|VAL=" OUT-REC
+               DELIMITED BY SIZE INTO WS-TRACE-LINE
+           END-STRING
+           PERFORM PARA-WRITE-TRACE
+
+           COMPUTE WS-REC-LEN = FUNCTION LENGTH(FUNCTION TRIM(IN-REC))
+           ADD WS-REC-LEN TO WS-TOTAL-LEN
+           DISPLAY "RUN=" WS-RUN
+               "|STMT=A001|TYPE=ADD|VAR=WS-TOTAL-LEN|VAL=" WS-TOTAL-LEN
+           MOVE SPACES TO WS-TRACE-LINE
+           STRING "RUN=" WS-RUN
+               "|STMT=A001|TYPE=ADD|VAR=WS-TOTAL-LEN|VAL=" WS-TOTAL-LEN
+               DELIMITED BY SIZE INTO WS-TRACE-LINE
+           END-STRING
+           PERFORM PARA-WRITE-TRACE
+
+           WRITE OUT-REC
+           DISPLAY "RUN=" WS-RUN
+               "|STMT=W001|TYPE=WRITE|FILE=OUT1|RECNO=" WS-RECNO
+           MOVE SPACES TO WS-TRACE-LINE
+           STRING "RUN=" WS-RUN
+               "|STMT=W001|TYPE=WRITE|FILE=OUT1|RECNO=" WS-RECNO
+               DELIMITED BY SIZE INTO WS-TRACE-LINE
+           END-STRING
+           PERFORM PARA-WRITE-TRACE.
+
+           EXIT.
+
+       PARA-WRITE-TRACE.
+           IF TRACE-ON
+               WRITE TRACE-REC FROM WS-TRACE-LINE
+           END-IF.
+
+           EXIT.
+
+       PARA-RUN-DIFF-MODE.
+           ACCEPT WS-DIFFA-PATH FROM ENVIRONMENT "GOLDENIOTRACE_DIFF_A".
+           ACCEPT WS-DIFFB-PATH FROM ENVIRONMENT "GOLDENIOTRACE_DIFF_B".
+
+           OPEN INPUT DIFFA-FILE.
+           OPEN INPUT DIFFB-FILE.
+
+           IF WS-DIFFA-FS NOT = "00" OR WS-DIFFB-FS NOT = "00"
+               DISPLAY "DIFF|RESULT=ERROR|REASON=FILE-NOT-FOUND"
+           ELSE
+               PERFORM UNTIL (DIFFA-EOF AND DIFFB-EOF) OR DIFF-FOUND
+                   PERFORM PARA-DIFF-READ-BOTH
+                   IF NOT (DIFFA-EOF AND DIFFB-EOF)
+                       ADD 1 TO WS-DIFF-LINENO
+                       IF DIFFA-EOF OR DIFFB-EOF
+                           SET DIFF-FOUND TO TRUE
+                           DISPLAY "DIFF|LINE=" WS-DIFF-LINENO
+                               "|RESULT=LENGTH-MISMATCH"
+                       ELSE
+                           IF DIFFA-REC NOT = DIFFB-REC
+                               SET DIFF-FOUND TO TRUE
+                               PERFORM PARA-REPORT-DIVERGENCE
+                           END-IF
+                       END-IF
+                   END-IF
+               END-PERFORM
+
+               IF NOT DIFF-FOUND
+                   DISPLAY "DIFF|RESULT=IDENTICAL|LINES=" WS-DIFF-LINENO
+               END-IF
+           END-IF.
+
+           IF WS-DIFFA-FS = "00"
+               CLOSE DIFFA-FILE
+           END-IF.
+           IF WS-DIFFB-FS = "00"
+               CLOSE DIFFB-FILE
+           END-IF.
+
+           EXIT.
+
+       PARA-DIFF-READ-BOTH.
+           IF NOT DIFFA-EOF
+               READ DIFFA-FILE
+                   AT END
+                       SET DIFFA-EOF TO TRUE
+               END-READ
+           END-IF.
+           IF NOT DIFFB-EOF
+               READ DIFFB-FILE
+                   AT END
+                       SET DIFFB-EOF TO TRUE
+               END-READ
+           END-IF.
+
+           EXIT.
+
+       PARA-REPORT-DIVERGENCE.
+           PERFORM PARA-TOKENIZE-DIFFA
+           PERFORM PARA-TOKENIZE-DIFFB
+
+           MOVE "N" TO WS-DIFF-FOUND
+           PERFORM VARYING WS-DIFF-TOK-IDX FROM 1 BY 1
+                   UNTIL WS-DIFF-TOK-IDX > WS-DIFFA-TOK-COUNT
+                      OR WS-DIFF-TOK-IDX > WS-DIFFB-TOK-COUNT
+                      OR DIFF-FOUND
+               IF WS-DIFFA-TOK(WS-DIFF-TOK-IDX) NOT
+                       = WS-DIFFB-TOK(WS-DIFF-TOK-IDX)
+                   SET DIFF-FOUND TO TRUE
+                   DISPLAY "DIFF|LINE=" WS-DIFF-LINENO
+                       "|FIELD=" WS-DIFF-TOK-IDX
+                       "|A=" WS-DIFFA-TOK(WS-DIFF-TOK-IDX)
+                       "|B=" WS-DIFFB-TOK(WS-DIFF-TOK-IDX)
+               END-IF
+           END-PERFORM.
+
+           IF NOT DIFF-FOUND
+               DISPLAY "DIFF|LINE=" WS-DIFF-LINENO
+                   "|RESULT=FIELD-COUNT-MISMATCH"
+           END-IF.
+
+           SET DIFF-FOUND TO TRUE.
+
+           EXIT.
+
+       PARA-TOKENIZE-DIFFA.
+           MOVE 1 TO WS-DIFF-PTR
+           MOVE 0 TO WS-DIFFA-TOK-COUNT
+           PERFORM VARYING WS-DIFF-TOK-IDX FROM 1 BY 1
+                   UNTIL WS-DIFF-TOK-IDX > WS-DIFF-TOK-MAX
+                      OR WS-DIFF-PTR > LENGTH OF DIFFA-REC
+               UNSTRING DIFFA-REC DELIMITED BY "|"
+                   INTO WS-DIFFA-TOK(WS-DIFF-TOK-IDX)
+                   WITH POINTER WS-DIFF-PTR
+               END-UNSTRING
+               ADD 1 TO WS-DIFFA-TOK-COUNT
+           END-PERFORM.
+
+           EXIT.
+
+       PARA-TOKENIZE-DIFFB.
+           MOVE 1 TO WS-DIFF-PTR
+           MOVE 0 TO WS-DIFFB-TOK-COUNT
+           PERFORM VARYING WS-DIFF-TOK-IDX FROM 1 BY 1
+                   UNTIL WS-DIFF-TOK-IDX > WS-DIFF-TOK-MAX
+                      OR WS-DIFF-PTR > LENGTH OF DIFFB-REC
+               UNSTRING DIFFB-REC DELIMITED BY "|"
+                   INTO WS-DIFFB-TOK(WS-DIFF-TOK-IDX)
+                   WITH POINTER WS-DIFF-PTR
+               END-UNSTRING
+               ADD 1 TO WS-DIFFB-TOK-COUNT
+           END-PERFORM.
+
+           EXIT.
